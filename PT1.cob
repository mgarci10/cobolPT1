@@ -6,14 +6,50 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE   ASSIGN TO 'COB1-EMPLOYEE'
+      * MASTR-FILE is the HR extract as it sits on disk, in whatever
+      * order it was loaded (hire order). SORT-WORK-FILE is the work
+      * file the SORT verb needs; INPUT-FILE becomes the sorted result,
+      * so READ-INPUT-RECORD and everything downstream of it reads the
+      * roster in last-name/first-name order without having to know a
+      * sort ran ahead of it
+           SELECT MASTR-FILE   ASSIGN TO 'COB1-EMPLOYEE'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'PT1-SRTWK'.
+           SELECT INPUT-FILE   ASSIGN TO 'PT1-SRTOUT'
                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRNT-FILE    ASSIGN TO 'UR-S-PRNT'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPT-FILE   ASSIGN TO 'UR-S-EXCPT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE    ASSIGN TO 'PT1-CKPT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CSV-FILE     ASSIGN TO 'PT1-CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANNIV-FILE   ASSIGN TO 'UR-S-ANNIV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
+      * Raw HR extract, read only by the SORT below - nothing else in
+      * this program opens MASTR-FILE
+       FD  MASTR-FILE.
+       01 MASTR-REC PIC X(97).
+
+      * Sort work file - keyed on last/first name only, so the roster
+      * comes out alphabetical top to bottom. EMP-TYPE subtotals are no
+      * longer a contiguous-group control break against this order (see
+      * WS-TYPE-TOTALS below); they are accumulated across the whole
+      * run and printed as a block after the roster instead
+       SD  SORT-WORK-FILE.
+       01 SD-REC.
+        02 FILLER PIC X(7).
+        02 SD-EMP-L-NAME PIC X(15).
+        02 SD-EMP-F-NAME PIC X(15).
+        02 SD-EMP-TYPE PIC 99.
+        02 FILLER PIC X(58).
+
        FD  INPUT-FILE.
        01 INPUT-REC.
         88 EOF VALUE HIGH-VALUES.
@@ -27,16 +63,131 @@
          03 EMP-SSN-1 PIC 9(3).
          03 EMP-SSN-2 PIC 9(2).
          03 EMP-SSN-3 PIC 9(4).
-        02 FILLER PIC X(24) VALUE SPACES.
+        02 EMP-DEPT-CODE PIC X(6).
+        02 EMP-PAY-RATE PIC 9(5)V99.
+        02 FILLER PIC X(11) VALUE SPACES.
         02 EMP-DATE.
          03 EMP-DATE-M PIC 9(2).
          03 EMP-DATE-D PIC 9(2).
          03 EMP-DATE-Y PIC 9(4).
 
        FD PRNT-FILE.
-       01 PRNT-REC PIC X(150).
+       01 PRNT-REC PIC X(157).
+
+       FD EXCPT-FILE.
+       01 EXCPT-REC PIC X(150).
+
+       FD CKPT-FILE.
+       01 CKPT-REC.
+        02 CKPT-REC-COUNT PIC 9(7).
+        02 CKPT-LAST-EMP-ID PIC 9(7).
+        02 CKPT-TYPE-TOTAL OCCURS 5 TIMES PIC 9(5).
+        02 CKPT-GRAND-TOTAL PIC 9(5).
+
+      * Comma-delimited feed for timekeeping - EMP-ID, EMP-NAME,
+      * EMP-TYPE, EMP-DATE
+       FD CSV-FILE.
+       01 CSV-REC PIC X(80).
+
+      * Listing of employees hitting a 5/10/15-year service anniversary
+      * this run
+       FD ANNIV-FILE.
+       01 ANNIV-REC PIC X(150).
 
        WORKING-STORAGE SECTION.
+      * File status for CKPT-FILE - checked to tell a first run (no
+      * checkpoint file yet) apart from a restart run
+       01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+      * Validation switches set by the edit checks in PRINT-RESULTS
+       01 WS-SSN-SW PIC X(1) VALUE 'Y'.
+        88 SSN-IS-VALID VALUE 'Y'.
+        88 SSN-IS-INVALID VALUE 'N'.
+       01 WS-RECORD-SW PIC X(1) VALUE 'Y'.
+        88 RECORD-IS-VALID VALUE 'Y'.
+        88 RECORD-IS-INVALID VALUE 'N'.
+       01 WS-DUP-SW PIC X(1) VALUE 'N'.
+        88 ID-IS-DUPLICATE VALUE 'Y'.
+
+      * Table of every EMP-ID seen so far this run, used to catch
+      * duplicate EMP-ID values coming off the HR extract
+       01 WS-SEEN-IDS.
+        02 WS-SEEN-ID OCCURS 10000 TIMES PIC 9(7).
+       01 WS-SEEN-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-SEARCH-IDX PIC 9(5) COMP VALUE ZERO.
+
+      * Checkpoint/restart fields - WS-RECS-READ tracks our position in
+      * INPUT-FILE so a restart run knows how many records to skip;
+      * WS-LAST-EMP-ID is carried along only so the checkpoint file is
+      * meaningful to an operator looking at it, not used for the skip.
+      * WS-CKPT-INTERVAL is 1 (a checkpoint after every record, valid
+      * or excepted) rather than a batch of 100 - with OPEN EXTEND
+      * appending on restart instead of truncating, any record written
+      * to UR-S-PRNT/UR-S-EXCPT/PT1-CSV/UR-S-ANNIV since the last
+      * checkpoint would otherwise get printed a second time on restart,
+      * since SKIP-ALREADY-PRINTED only skips as many records as the
+      * checkpoint says were accounted for
+       01 WS-CKPT-INTERVAL PIC 9(5) COMP VALUE 1.
+       01 WS-RECS-SINCE-CKPT PIC 9(5) COMP VALUE ZERO.
+       01 WS-RECS-READ PIC 9(7) COMP VALUE ZERO.
+       01 WS-RESTART-SKIP-COUNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-SKIP-SUBSCRIPT PIC 9(7) COMP VALUE ZERO.
+       01 WS-LAST-EMP-ID PIC 9(7) VALUE ZERO.
+      * EMP-ID of the last record actually discarded by
+      * SKIP-ALREADY-PRINTED, checked against the checkpointed
+      * WS-LAST-EMP-ID once the skip is done - see
+      * VERIFY-RESTART-POSITION
+       01 WS-SKIP-LAST-EMP-ID PIC 9(7) VALUE ZERO.
+
+      * Run date captured once at the top of MAIN - years of service
+      * is computed from EMP-DATE-Y against this rather than EMP-DATE-Y
+      * alone so the tenure column is right no matter when the job runs
+       01 WS-RUN-DATE.
+        02 WS-RUN-YEAR PIC 9(4).
+        02 WS-RUN-MONTH PIC 9(2).
+        02 WS-RUN-DAY PIC 9(2).
+
+      * Years-of-service fields computed by COMPUTE-TENURE. The
+      * anniversary switch is turned on when WS-TENURE lands on a
+      * 5-year multiple (5, 10, 15...), which routes the record to the
+      * anniversary listing as well as the roster
+       01 WS-TENURE PIC 9(3) VALUE ZERO.
+       01 WS-TENURE-QUOTIENT PIC 9(3) VALUE ZERO.
+       01 WS-TENURE-REMAINDER PIC 9(3) VALUE ZERO.
+       01 WS-ANNIV-SW PIC X(1) VALUE 'N'.
+        88 IS-ANNIVERSARY-YEAR VALUE 'Y'.
+
+      * Holds the description resolved from EMP-TYPE by XLATE-EMP-TYPE.
+      * WS-XLATE-TYPE-CODE is the input code moved in by the caller so
+      * XLATE-EMP-TYPE never has to touch INPUT-REC itself
+       01 WS-XLATE-TYPE-CODE PIC 99 VALUE ZERO.
+       01 WS-EMP-TYPE-DESC PIC X(10) VALUE SPACES.
+
+      * Per-type subtotal table. Once the roster sort (above) dropped
+      * EMP-TYPE as a key to come out truly alphabetical, rows for a
+      * given type are no longer contiguous, so a single "previous
+      * type" control break can no longer find the group boundaries.
+      * Each type's count is accumulated into this table as the roster
+      * prints and the whole table is written out as a block of
+      * subtotal lines after the roster, rather than as an inline
+      * break. Index 5 is the catch-all slot for any EMP-TYPE code
+      * XLATE-EMP-TYPE doesn't recognize, same as its WHEN OTHER
+       01 WS-TYPE-TOTALS.
+        02 WS-TYPE-TOTAL OCCURS 5 TIMES.
+         03 WS-TT-CODE PIC 99.
+         03 WS-TT-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-TT-IDX PIC 9 COMP VALUE ZERO.
+       01 WS-GRAND-TOTAL PIC 9(5) COMP VALUE ZERO.
+       01 WS-TOTAL-LINE.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(12) VALUE "TOTAL TYPE: ".
+        02 WS-TOTAL-TYPE-DESC PIC X(10).
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(7) VALUE "COUNT: ".
+        02 WS-TOTAL-TYPE-COUNT PIC ZZ,ZZ9.
+       01 WS-GRAND-TOTAL-LINE.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(23) VALUE "GRAND TOTAL EMPLOYEES: ".
+        02 WS-GRAND-TOTAL-DISP PIC ZZ,ZZ9.
       * Header hard-coded to be applied to the first line
        01 PRNT-HEADING.
         02 FILLER PIC X(2) VALUE SPACES.
@@ -51,8 +202,14 @@
         02 FILLER PIC X(6) VALUE "TITLE".
         02 FILLER PIC X(17) VALUE SPACES.
         02 FILLER PIC X(4) VALUE "TYPE".
-        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(10) VALUE SPACES.
         02 FILLER PIC X(4) VALUE "DATE".
+        02 FILLER PIC X(10) VALUE SPACES.
+        02 FILLER PIC X(4) VALUE "DEPT".
+        02 FILLER PIC X(5) VALUE SPACES.
+        02 FILLER PIC X(4) VALUE "RATE".
+        02 FILLER PIC X(8) VALUE SPACES.
+        02 FILLER PIC X(7) VALUE "YRS SVC".
 
       * Template/layout for the values that shall
       * be moved  over from each record
@@ -74,35 +231,233 @@
         02 FILLER PIC X(11) VALUE SPACES.
         02 PRN-EMP-TITLE PIC X(17).
         02 FILLER PIC X(6) VALUE SPACES.
-        02 PRN-EMP-TYPE PIC 99.
-        02 FILLER PIC X(6) VALUE SPACES.
+        02 PRN-EMP-TYPE-DESC PIC X(10).
+        02 FILLER PIC X(4) VALUE SPACES.
         02 PRN-EMP-DATE.
          03 PRN-EMP-DATE-M PIC 9(2).
          03 FILLER PIC X VALUE "/".
          03 PRN-EMP-DATE-D PIC 9(2).
          03 FILLER PIC X VALUE "/".
          03 PRN-EMP-DATE-Y PIC 9(4).
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 PRN-EMP-DEPT-CODE PIC X(6).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 PRN-EMP-PAY-RATE PIC ZZ,ZZ9.99.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 PRN-TENURE PIC ZZ9.
+
+      * Header for the exception listing that catches rows the roster
+      * will not accept
+       01 EXCPT-HEADING.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "EMP ID".
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(4) VALUE "LAST".
+        02 FILLER PIC X(14) VALUE SPACES.
+        02 FILLER PIC X(5) VALUE "FIRST".
+        02 FILLER PIC X(13) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "REASON".
+
+      * Template/layout for rows written to the exception listing
+       01 EXCPT-DATA.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 EXC-EMP-ID PIC 9(7).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 EXC-EMP-L-NAME PIC X(15).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 EXC-EMP-F-NAME PIC X(15).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 EXC-REASON PIC X(40).
+
+      * Header for the anniversary listing - employees hitting a
+      * 5/10/15-year service milestone this run
+       01 ANNIV-HEADING.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "EMP ID".
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(4) VALUE "LAST".
+        02 FILLER PIC X(14) VALUE SPACES.
+        02 FILLER PIC X(5) VALUE "FIRST".
+        02 FILLER PIC X(13) VALUE SPACES.
+        02 FILLER PIC X(7) VALUE "YRS SVC".
+
+      * Template/layout for rows written to the anniversary listing
+       01 ANNIV-DATA.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 ANV-EMP-ID PIC 9(7).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 ANV-EMP-L-NAME PIC X(15).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 ANV-EMP-F-NAME PIC X(15).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 ANV-TENURE PIC ZZ9.
 
        PROCEDURE DIVISION.
        MAIN.
+       SORT SORT-WORK-FILE
+          ON ASCENDING KEY SD-EMP-L-NAME
+                           SD-EMP-F-NAME
+          USING MASTR-FILE
+          GIVING INPUT-FILE
+
        OPEN INPUT INPUT-FILE
-       OUTPUT PRNT-FILE.
 
-        READ INPUT-FILE INTO INPUT-REC
-               AT END SET EOF TO TRUE
-               END-READ
-        PERFORM PRINT-HEADING
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+        PERFORM INIT-TYPE-TOTALS
+
+        PERFORM READ-CHECKPOINT
+
+      * A restart run (WS-RESTART-SKIP-COUNT > 0) must not OPEN OUTPUT
+      * the roster/exception/CSV/anniversary files - that truncates
+      * everything the aborted run already printed. OPEN EXTEND instead
+      * so the new records land after the old ones, and skip the
+      * headers since they are already sitting at the top of each file
+        IF WS-RESTART-SKIP-COUNT > ZERO
+           OPEN EXTEND PRNT-FILE, EXCPT-FILE, CSV-FILE, ANNIV-FILE
+        ELSE
+           OPEN OUTPUT PRNT-FILE, EXCPT-FILE, CSV-FILE, ANNIV-FILE
+        END-IF
+
+        PERFORM SKIP-ALREADY-PRINTED
+           VARYING WS-SKIP-SUBSCRIPT FROM 1 BY 1
+           UNTIL WS-SKIP-SUBSCRIPT > WS-RESTART-SKIP-COUNT
+              OR EOF
+
+        PERFORM VERIFY-RESTART-POSITION
+
+        PERFORM READ-INPUT-RECORD
+
+        IF WS-RESTART-SKIP-COUNT = ZERO
+           PERFORM PRINT-HEADING
+        END-IF
 
        PERFORM UNTIL EOF
           PERFORM PRINT-RESULTS
+          PERFORM READ-INPUT-RECORD
+       END-PERFORM
+
+        PERFORM WRITE-TYPE-TOTALS
+           VARYING WS-TT-IDX FROM 1 BY 1 UNTIL WS-TT-IDX > 5
+        PERFORM WRITE-GRAND-TOTAL
+        PERFORM CLEAR-CHECKPOINT
+
+        CLOSE INPUT-FILE, PRNT-FILE, EXCPT-FILE, CSV-FILE, ANNIV-FILE
+        STOP RUN.
+
+      * Reads the next INPUT-FILE record, tracking how many records
+      * have gone by so a checkpoint can be written against that count
+        READ-INPUT-RECORD.
           READ INPUT-FILE INTO INPUT-REC
             AT END SET EOF TO TRUE
           END-READ
-       END-PERFORM
+          IF NOT EOF
+             ADD 1 TO WS-RECS-READ
+          END-IF.
 
+      * Discards one record read on a restart run without printing it -
+      * it was already printed (or excepted) the run we are resuming.
+      * CHECK-DUPLICATE-ID still has to see it so WS-SEEN-IDS comes back
+      * to the state it was in when the checkpoint was written - without
+      * this, a restart run would lose track of every EMP-ID in the
+      * skipped head of the file and could let a duplicate back in
+        SKIP-ALREADY-PRINTED.
+          PERFORM READ-INPUT-RECORD
+          IF NOT EOF
+             PERFORM CHECK-DUPLICATE-ID
+             MOVE EMP-ID TO WS-SKIP-LAST-EMP-ID
+          END-IF.
 
-        CLOSE INPUT-FILE, PRNT-FILE
-        STOP RUN.
+      * SKIP-ALREADY-PRINTED trusts the sorted work file to come out in
+      * the same order it did the run that wrote the checkpoint. Confirm
+      * that before resuming: the EMP-ID of the last record skipped has
+      * to match the EMP-ID the checkpoint says was last printed, or the
+      * sort did not reproduce the same order (e.g. a tie on name that
+      * broke differently) and position-based skip can no longer be
+      * trusted to resume in the right place
+        VERIFY-RESTART-POSITION.
+          IF WS-RESTART-SKIP-COUNT > ZERO
+             IF EOF OR WS-SKIP-LAST-EMP-ID NOT = WS-LAST-EMP-ID
+                DISPLAY "PT1 ABEND - RESTART POSITION DOES NOT MATCH "
+                   "CHECKPOINT, EXPECTED EMP-ID " WS-LAST-EMP-ID
+                   " AFTER SKIPPING " WS-RESTART-SKIP-COUNT
+                   " RECORDS BUT FOUND " WS-SKIP-LAST-EMP-ID
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+             END-IF
+          END-IF.
+
+      * Loads WS-TYPE-TOTALS with the EMP-TYPE code each slot tracks.
+      * Runs once at the top of every execution, restart or not, ahead
+      * of READ-CHECKPOINT restoring any counts already accumulated
+        INIT-TYPE-TOTALS.
+          MOVE 01 TO WS-TT-CODE (1)
+          MOVE 02 TO WS-TT-CODE (2)
+          MOVE 03 TO WS-TT-CODE (3)
+          MOVE 04 TO WS-TT-CODE (4)
+          MOVE 00 TO WS-TT-CODE (5).
+
+      * Reads a checkpoint left over from an earlier, incomplete run
+      * and sets WS-RESTART-SKIP-COUNT to how many INPUT-FILE records
+      * to skip before resuming, restoring the per-type and grand-total
+      * accumulators to what they were at that point so the subtotal/
+      * grand-total lines at the end of a restart run cover the whole
+      * file, not just the records printed since the restart.
+      * A status other than '00' on the OPEN means there is no
+      * checkpoint file yet - a normal run from the top, not a restart
+        READ-CHECKPOINT.
+          MOVE ZERO TO WS-RESTART-SKIP-COUNT
+          OPEN INPUT CKPT-FILE
+          IF WS-CKPT-STATUS = "00"
+             READ CKPT-FILE INTO CKPT-REC
+                AT END CONTINUE
+             END-READ
+             IF WS-CKPT-STATUS = "00"
+                MOVE CKPT-REC-COUNT TO WS-RESTART-SKIP-COUNT
+                MOVE CKPT-LAST-EMP-ID TO WS-LAST-EMP-ID
+                IF WS-RESTART-SKIP-COUNT > ZERO
+                   PERFORM RESTORE-TYPE-TOTAL
+                      VARYING WS-TT-IDX FROM 1 BY 1 UNTIL WS-TT-IDX > 5
+                   MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                END-IF
+             END-IF
+             CLOSE CKPT-FILE
+          END-IF.
+
+        RESTORE-TYPE-TOTAL.
+          MOVE CKPT-TYPE-TOTAL (WS-TT-IDX) TO WS-TT-COUNT (WS-TT-IDX).
+
+      * Saves our current position, and the per-type/grand-total
+      * accumulators that go with it, so a rerun after an abend can
+      * skip the records this run already printed and still come out
+      * with the same subtotal/grand-total lines a clean run would have
+        WRITE-CHECKPOINT.
+          MOVE WS-RECS-READ TO CKPT-REC-COUNT
+          MOVE WS-LAST-EMP-ID TO CKPT-LAST-EMP-ID
+          PERFORM SAVE-TYPE-TOTAL
+             VARYING WS-TT-IDX FROM 1 BY 1 UNTIL WS-TT-IDX > 5
+          MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+          OPEN OUTPUT CKPT-FILE
+          WRITE CKPT-REC
+          CLOSE CKPT-FILE.
+
+        SAVE-TYPE-TOTAL.
+          MOVE WS-TT-COUNT (WS-TT-IDX) TO CKPT-TYPE-TOTAL (WS-TT-IDX).
+
+      * Resets the checkpoint at the end of a clean run so the next
+      * scheduled run starts from record one instead of skipping ahead
+        CLEAR-CHECKPOINT.
+          MOVE ZERO TO CKPT-REC-COUNT
+          MOVE WS-LAST-EMP-ID TO CKPT-LAST-EMP-ID
+          PERFORM ZERO-TYPE-TOTAL-CKPT
+             VARYING WS-TT-IDX FROM 1 BY 1 UNTIL WS-TT-IDX > 5
+          MOVE ZERO TO CKPT-GRAND-TOTAL
+          OPEN OUTPUT CKPT-FILE
+          WRITE CKPT-REC
+          CLOSE CKPT-FILE.
+
+        ZERO-TYPE-TOTAL-CKPT.
+          MOVE ZERO TO CKPT-TYPE-TOTAL (WS-TT-IDX).
 
       * Write headers directly to file through the file buffer line
       * then adds spaces to the next line
@@ -111,20 +466,227 @@
            AFTER ADVANCING PAGE.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC AFTER ADVANCING 1 LINE.
+           WRITE EXCPT-REC FROM EXCPT-HEADING
+            AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCPT-REC.
+           WRITE EXCPT-REC AFTER ADVANCING 1 LINE.
+           WRITE ANNIV-REC FROM ANNIV-HEADING
+            AFTER ADVANCING PAGE.
+           MOVE SPACES TO ANNIV-REC.
+           WRITE ANNIV-REC AFTER ADVANCING 1 LINE.
 
       * Moves values from current record buffer to new layout
-      * and writes data to file buffer line
+      * and writes data to file buffer line. The checkpoint is taken
+      * after EVERY record, valid or excepted (WS-CKPT-INTERVAL is 1),
+      * so CKPT-REC-COUNT always matches exactly how many INPUT-FILE
+      * records have already been reflected in UR-S-PRNT/UR-S-EXCPT/
+      * PT1-CSV/UR-S-ANNIV - a restart's OPEN EXTEND can never re-append
+      * a record that was already written by the aborted run
         PRINT-RESULTS.
-          MOVE EMP-SSN-1 TO PRN-EMP-SSN-1
-          MOVE EMP-SSN-2 TO PRN-EMP-SSN-2
-          MOVE EMP-SSN-3 TO PRN-EMP-SSN-3
-          MOVE EMP-ID TO PRN-EMP-ID
-          MOVE EMP-L-NAME TO PRN-EMP-L-NAME
-          MOVE EMP-F-NAME TO PRN-EMP-F-NAME
-          MOVE EMP-TITLE TO PRN-EMP-TITLE
-          MOVE EMP-TYPE TO PRN-EMP-TYPE
-          MOVE EMP-DATE-M TO PRN-EMP-DATE-M
-          MOVE EMP-DATE-D TO PRN-EMP-DATE-D
-          MOVE EMP-DATE-Y TO PRN-EMP-DATE-Y
-          WRITE PRNT-REC FROM PRNT-DATA
+          PERFORM VALIDATE-RECORD
+          IF RECORD-IS-INVALID
+             PERFORM WRITE-EXCEPTION
+          ELSE
+             MOVE EMP-TYPE TO WS-XLATE-TYPE-CODE
+             PERFORM TYPE-CODE-TO-INDEX
+             ADD 1 TO WS-TT-COUNT (WS-TT-IDX)
+             ADD 1 TO WS-GRAND-TOTAL
+             MOVE EMP-SSN-1 TO PRN-EMP-SSN-1
+             MOVE EMP-SSN-2 TO PRN-EMP-SSN-2
+             MOVE EMP-SSN-3 TO PRN-EMP-SSN-3
+             MOVE EMP-ID TO PRN-EMP-ID
+             MOVE EMP-L-NAME TO PRN-EMP-L-NAME
+             MOVE EMP-F-NAME TO PRN-EMP-F-NAME
+             MOVE EMP-TITLE TO PRN-EMP-TITLE
+             PERFORM XLATE-EMP-TYPE
+             MOVE WS-EMP-TYPE-DESC TO PRN-EMP-TYPE-DESC
+             MOVE EMP-DATE-M TO PRN-EMP-DATE-M
+             MOVE EMP-DATE-D TO PRN-EMP-DATE-D
+             MOVE EMP-DATE-Y TO PRN-EMP-DATE-Y
+             MOVE EMP-DEPT-CODE TO PRN-EMP-DEPT-CODE
+             MOVE EMP-PAY-RATE TO PRN-EMP-PAY-RATE
+             PERFORM COMPUTE-TENURE
+             MOVE WS-TENURE TO PRN-TENURE
+             WRITE PRNT-REC FROM PRNT-DATA
+             AFTER ADVANCING 2 LINES
+             PERFORM WRITE-CSV-RECORD
+             IF IS-ANNIVERSARY-YEAR
+                PERFORM WRITE-ANNIV-RECORD
+             END-IF
+          END-IF
+          MOVE EMP-ID TO WS-LAST-EMP-ID
+          ADD 1 TO WS-RECS-SINCE-CKPT
+          IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+             PERFORM WRITE-CHECKPOINT
+             MOVE ZERO TO WS-RECS-SINCE-CKPT
+          END-IF.
+
+      * Writes the CSV feed record for timekeeping - EMP-ID, EMP-NAME,
+      * EMP-TYPE, EMP-DATE comma-delimited, names trimmed of the
+      * trailing spaces they carry in INPUT-REC
+        WRITE-CSV-RECORD.
+          MOVE SPACES TO CSV-REC
+          STRING EMP-ID              DELIMITED BY SIZE
+                 ","                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMP-L-NAME) DELIMITED BY SIZE
+                 " "                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMP-F-NAME) DELIMITED BY SIZE
+                 ","                 DELIMITED BY SIZE
+                 EMP-TYPE        DELIMITED BY SIZE
+                 ","             DELIMITED BY SIZE
+                 EMP-DATE-M      DELIMITED BY SIZE
+                 "/"             DELIMITED BY SIZE
+                 EMP-DATE-D      DELIMITED BY SIZE
+                 "/"             DELIMITED BY SIZE
+                 EMP-DATE-Y      DELIMITED BY SIZE
+            INTO CSV-REC
+          END-STRING
+          WRITE CSV-REC.
+
+      * Runs every edit check against the current record and sets
+      * RECORD-IS-INVALID with a reason if any of them fail. Keeps the
+      * HR extract's bad rows off the roster and onto the exception
+      * listing instead
+        VALIDATE-RECORD.
+          SET RECORD-IS-VALID TO TRUE
+          MOVE SPACES TO EXC-REASON
+
+          PERFORM EDIT-SSN
+          IF SSN-IS-INVALID
+             MOVE "INVALID SSN" TO EXC-REASON
+             SET RECORD-IS-INVALID TO TRUE
+          END-IF
+
+          PERFORM CHECK-DUPLICATE-ID
+          IF ID-IS-DUPLICATE
+             MOVE "DUPLICATE EMP ID" TO EXC-REASON
+             SET RECORD-IS-INVALID TO TRUE
+          END-IF
+
+          IF EMP-L-NAME = SPACES OR EMP-F-NAME = SPACES
+             MOVE "MISSING NAME" TO EXC-REASON
+             SET RECORD-IS-INVALID TO TRUE
+          END-IF.
+
+      * Rejects SSNs that are structurally invalid (all zeros, the
+      * reserved 900-999 area range, or a zero group/serial) so they
+      * never reach the roster
+        EDIT-SSN.
+          SET SSN-IS-VALID TO TRUE
+          IF EMP-SSN-1 = 000 OR EMP-SSN-1 >= 900
+             OR EMP-SSN-2 = 00
+             OR EMP-SSN-3 = 0000
+             SET SSN-IS-INVALID TO TRUE
+          END-IF.
+
+      * Flags EMP-ID values that have already come through this run -
+      * catches the duplicate rows a re-org merge leaves behind. Every
+      * EMP-ID is registered the first time it is seen, valid or not,
+      * since it is the ID itself being checked for repeats.
+      * WS-SEEN-IDS is sized to 10000 distinct EMP-IDs, comfortably
+      * above this shop's headcount - if that ceiling is ever actually
+      * reached, silently leaving new IDs unregistered would let real
+      * duplicates past it print on the roster uncaught, so running out
+      * of table space abends the run instead
+        CHECK-DUPLICATE-ID.
+          MOVE 'N' TO WS-DUP-SW
+          PERFORM COMPARE-SEEN-ID
+             VARYING WS-SEARCH-IDX FROM 1 BY 1
+             UNTIL WS-SEARCH-IDX > WS-SEEN-COUNT
+          IF NOT ID-IS-DUPLICATE
+             IF WS-SEEN-COUNT >= 10000
+                DISPLAY "PT1 ABEND - DUPLICATE-ID TABLE FULL AT 10000 "
+                   "ENTRIES, CANNOT GUARANTEE DUPLICATE DETECTION "
+                   "PAST THIS POINT"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+             END-IF
+             ADD 1 TO WS-SEEN-COUNT
+             MOVE EMP-ID TO WS-SEEN-ID (WS-SEEN-COUNT)
+          END-IF.
+
+        COMPARE-SEEN-ID.
+          IF WS-SEEN-ID (WS-SEARCH-IDX) = EMP-ID
+             MOVE 'Y' TO WS-DUP-SW
+          END-IF.
+
+      * Prints one subtotal line per EMP-TYPE that actually showed up
+      * this run (a zero-count slot, e.g. a type nobody used, is
+      * skipped). Driven off WS-TYPE-TOTALS rather than a control
+      * break since the roster is sorted by name, not by type
+        WRITE-TYPE-TOTALS.
+          IF WS-TT-COUNT (WS-TT-IDX) > ZERO
+             MOVE WS-TT-CODE (WS-TT-IDX) TO WS-XLATE-TYPE-CODE
+             PERFORM XLATE-EMP-TYPE
+             MOVE WS-EMP-TYPE-DESC TO WS-TOTAL-TYPE-DESC
+             MOVE WS-TT-COUNT (WS-TT-IDX) TO WS-TOTAL-TYPE-COUNT
+             WRITE PRNT-REC FROM WS-TOTAL-LINE
+             AFTER ADVANCING 2 LINES
+          END-IF.
+
+      * Prints the grand total headcount line at the end of the run
+        WRITE-GRAND-TOTAL.
+          MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISP
+          WRITE PRNT-REC FROM WS-GRAND-TOTAL-LINE
+          AFTER ADVANCING 2 LINES.
+
+      * Resolves the raw EMP-TYPE code into the description printed
+      * on the roster so we can retire the legend taped to the printer
+        XLATE-EMP-TYPE.
+          EVALUATE WS-XLATE-TYPE-CODE
+             WHEN 01 MOVE "FULL TIME" TO WS-EMP-TYPE-DESC
+             WHEN 02 MOVE "PART TIME" TO WS-EMP-TYPE-DESC
+             WHEN 03 MOVE "TEMPORARY" TO WS-EMP-TYPE-DESC
+             WHEN 04 MOVE "CONTRACT"  TO WS-EMP-TYPE-DESC
+             WHEN OTHER MOVE "UNKNOWN" TO WS-EMP-TYPE-DESC
+          END-EVALUATE.
+
+      * Maps an EMP-TYPE code to its slot in WS-TYPE-TOTALS, the same
+      * grouping XLATE-EMP-TYPE uses (codes 01-04 get their own slot,
+      * anything else falls into the catch-all slot 5)
+        TYPE-CODE-TO-INDEX.
+          EVALUATE WS-XLATE-TYPE-CODE
+             WHEN 01 MOVE 1 TO WS-TT-IDX
+             WHEN 02 MOVE 2 TO WS-TT-IDX
+             WHEN 03 MOVE 3 TO WS-TT-IDX
+             WHEN 04 MOVE 4 TO WS-TT-IDX
+             WHEN OTHER MOVE 5 TO WS-TT-IDX
+          END-EVALUATE.
+
+      * Writes the current record to the exception listing with
+      * whatever reason the calling paragraph moved to EXC-REASON
+        WRITE-EXCEPTION.
+          MOVE EMP-ID TO EXC-EMP-ID
+          MOVE EMP-L-NAME TO EXC-EMP-L-NAME
+          MOVE EMP-F-NAME TO EXC-EMP-F-NAME
+          WRITE EXCPT-REC FROM EXCPT-DATA
+          AFTER ADVANCING 2 LINES.
+
+      * Computes years of service from EMP-DATE-Y against WS-RUN-DATE,
+      * backing off one year if this year's hire anniversary hasn't
+      * happened yet, and flags 5/10/15-year (any 5-year multiple)
+      * anniversaries for the separate listing
+        COMPUTE-TENURE.
+          COMPUTE WS-TENURE = WS-RUN-YEAR - EMP-DATE-Y
+          IF EMP-DATE-M > WS-RUN-MONTH
+             OR (EMP-DATE-M = WS-RUN-MONTH AND EMP-DATE-D > WS-RUN-DAY)
+             SUBTRACT 1 FROM WS-TENURE
+          END-IF
+          MOVE 'N' TO WS-ANNIV-SW
+          IF WS-TENURE > ZERO
+             DIVIDE WS-TENURE BY 5 GIVING WS-TENURE-QUOTIENT
+                REMAINDER WS-TENURE-REMAINDER
+             IF WS-TENURE-REMAINDER = ZERO
+                SET IS-ANNIVERSARY-YEAR TO TRUE
+             END-IF
+          END-IF.
+
+      * Writes a row to the anniversary listing for an employee hitting
+      * a 5-year service milestone this run
+        WRITE-ANNIV-RECORD.
+          MOVE EMP-ID TO ANV-EMP-ID
+          MOVE EMP-L-NAME TO ANV-EMP-L-NAME
+          MOVE EMP-F-NAME TO ANV-EMP-F-NAME
+          MOVE WS-TENURE TO ANV-TENURE
+          WRITE ANNIV-REC FROM ANNIV-DATA
           AFTER ADVANCING 2 LINES.
