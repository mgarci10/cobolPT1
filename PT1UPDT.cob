@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PT1UPDT.
+       AUTHOR. MARIO GARCIA.
+
+      * Companion maintenance run for PT1 - applies add/change/delete
+      * transactions keyed on EMP-ID against COB1-EMPLOYEE so the
+      * master no longer has to be hand-edited with a text editor.
+      * The match-merge below needs both sides in ascending EMP-ID
+      * order, but COB1-EMPLOYEE sits on disk in hire order (the same
+      * physical order PT1 itself sorts out of - see PT1.cob's MASTR-
+      * FILE comment) and the transaction file arrives in whatever
+      * order the operator keyed it in, so MASTR-RAW and TRANS-RAW are
+      * each run through a SORT by EMP-ID before the merge even starts;
+      * this program then merges the sorted master and transactions
+      * into a new master and prints a before/after change report for
+      * the audit trail.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * MASTR-RAW is COB1-EMPLOYEE as it sits on disk, in hire order -
+      * read only by the SORT below. MASTR-SRTWK is the SORT's work
+      * file; MASTR-IN becomes the sorted result, so everything past
+      * MAIN's SORT reads the master in EMP-ID order same as it always
+      * has
+           SELECT MASTR-RAW   ASSIGN TO 'COB1-EMPLOYEE'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTR-SRTWK ASSIGN TO 'PT1U-MSTWK'.
+           SELECT MASTR-IN    ASSIGN TO 'PT1U-MSTSRT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTR-OUT   ASSIGN TO 'COB1-EMPLOYEE-NEW'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      * TRANS-RAW is the transaction file as keyed by the operator, in
+      * whatever order it was entered. TRANS-SRTWK/TRANS-FILE sort it
+      * into EMP-ID order the same way MASTR-RAW is sorted above
+           SELECT TRANS-RAW   ASSIGN TO 'PT1-TRANS'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-SRTWK ASSIGN TO 'PT1U-TRNWK'.
+           SELECT TRANS-FILE  ASSIGN TO 'PT1U-TRNSRT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE    ASSIGN TO 'UR-S-UPDRPT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Raw HR extract in hire order, read only by the SORT below
+       FD  MASTR-RAW.
+       01 MASTR-RAW-REC PIC X(97).
+
+      * Sort work file - keyed on EMP-ID so the merge below sees the
+      * master in ascending EMP-ID order
+       SD  MASTR-SRTWK.
+       01 MS-REC.
+        02 MS-EMP-ID PIC 9(7).
+        02 FILLER PIC X(90).
+
+       FD  MASTR-IN.
+       01 MASTR-IN-REC.
+        88 MASTR-IN-EOF VALUE HIGH-VALUES.
+        02 MI-EMP-ID PIC 9(7).
+        02 MI-EMP-NAME.
+         03 MI-EMP-L-NAME PIC X(15).
+         03 MI-EMP-F-NAME PIC X(15).
+        02 MI-EMP-TYPE PIC 99.
+        02 MI-EMP-TITLE PIC X(17).
+        02 MI-EMP-SSN.
+         03 MI-EMP-SSN-1 PIC 9(3).
+         03 MI-EMP-SSN-2 PIC 9(2).
+         03 MI-EMP-SSN-3 PIC 9(4).
+        02 MI-EMP-DEPT-CODE PIC X(6).
+        02 MI-EMP-PAY-RATE PIC 9(5)V99.
+        02 FILLER PIC X(11) VALUE SPACES.
+        02 MI-EMP-DATE.
+         03 MI-EMP-DATE-M PIC 9(2).
+         03 MI-EMP-DATE-D PIC 9(2).
+         03 MI-EMP-DATE-Y PIC 9(4).
+
+       FD  MASTR-OUT.
+       01 MASTR-OUT-REC PIC X(97).
+
+      * Raw transaction file in operator-keyed order, read only by the
+      * SORT below
+       FD  TRANS-RAW.
+       01 TRANS-RAW-REC PIC X(87).
+
+      * Sort work file - keyed on EMP-ID so the merge above sees the
+      * transactions in the same ascending EMP-ID order as the master
+       SD  TRANS-SRTWK.
+       01 TS-REC.
+        02 FILLER PIC X(1).
+        02 TS-EMP-ID PIC 9(7).
+        02 FILLER PIC X(79).
+
+       FD  TRANS-FILE.
+       01 TRANS-REC.
+        88 TRANS-EOF VALUE HIGH-VALUES.
+        02 TR-ACTION PIC X(1).
+         88 TR-IS-ADD    VALUE 'A'.
+         88 TR-IS-CHANGE VALUE 'C'.
+         88 TR-IS-DELETE VALUE 'D'.
+        02 TR-EMP-ID PIC 9(7).
+        02 TR-EMP-NAME.
+         03 TR-EMP-L-NAME PIC X(15).
+         03 TR-EMP-F-NAME PIC X(15).
+        02 TR-EMP-TYPE PIC 99.
+        02 TR-EMP-TITLE PIC X(17).
+        02 TR-EMP-SSN.
+         03 TR-EMP-SSN-1 PIC 9(3).
+         03 TR-EMP-SSN-2 PIC 9(2).
+         03 TR-EMP-SSN-3 PIC 9(4).
+        02 TR-EMP-DEPT-CODE PIC X(6).
+        02 TR-EMP-PAY-RATE PIC 9(5)V99.
+        02 TR-EMP-DATE.
+         03 TR-EMP-DATE-M PIC 9(2).
+         03 TR-EMP-DATE-D PIC 9(2).
+         03 TR-EMP-DATE-Y PIC 9(4).
+
+       FD  RPT-FILE.
+       01 RPT-REC PIC X(210).
+
+       WORKING-STORAGE SECTION.
+      * High-value sentinel so the match-merge logic below can treat
+      * an exhausted file as an EMP-ID bigger than any real one
+       01 WS-HIGH-ID PIC 9(7) VALUE 9999999.
+       01 WS-MASTR-KEY PIC 9(7) VALUE ZERO.
+       01 WS-TRANS-KEY PIC 9(7) VALUE ZERO.
+
+      * EMP-ID of the last transaction accepted as an ADD for a brand
+      * new master record, so a second ADD for that same EMP-ID later
+      * in the same run (never seen by APPLY-MATCHED-TRANS, since the
+      * ID still is not on MASTR-IN) is caught here instead. TRANS-FILE
+      * being sorted by EMP-ID ahead of the merge guarantees repeat
+      * ADDs for one EMP-ID land back to back
+       01 WS-LAST-ADDED-ID PIC 9(7) VALUE ZERO.
+
+      * Built separately from MASTR-IN-REC when a transaction adds a
+      * brand new EMP-ID, so a new record can never be assembled on
+      * top of the master buffer's high-value EOF sentinel
+       01 WS-NEW-MASTR-REC.
+        02 WS-NEW-EMP-ID PIC 9(7).
+        02 WS-NEW-EMP-L-NAME PIC X(15).
+        02 WS-NEW-EMP-F-NAME PIC X(15).
+        02 WS-NEW-EMP-TYPE PIC 99.
+        02 WS-NEW-EMP-TITLE PIC X(17).
+        02 WS-NEW-EMP-SSN-1 PIC 9(3).
+        02 WS-NEW-EMP-SSN-2 PIC 9(2).
+        02 WS-NEW-EMP-SSN-3 PIC 9(4).
+        02 WS-NEW-EMP-DEPT-CODE PIC X(6).
+        02 WS-NEW-EMP-PAY-RATE PIC 9(5)V99.
+        02 FILLER PIC X(11) VALUE SPACES.
+        02 WS-NEW-EMP-DATE-M PIC 9(2).
+        02 WS-NEW-EMP-DATE-D PIC 9(2).
+        02 WS-NEW-EMP-DATE-Y PIC 9(4).
+
+       01 WS-TRANS-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-ADD-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-CHANGE-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-DELETE-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(5) COMP VALUE ZERO.
+
+      * Scratch editing area the FORMAT-BEFORE/AFTER paragraphs use to
+      * turn a numeric pay rate or SSN into a display form before it
+      * is ref-modified into RPT-BEFORE/RPT-AFTER below
+       01 WS-RPT-EDIT-RATE PIC ZZZZ9.99.
+       01 WS-RPT-EDIT-SSN.
+        02 WS-RPT-EDIT-SSN-1 PIC 9(3).
+        02 FILLER PIC X VALUE "-".
+        02 WS-RPT-EDIT-SSN-2 PIC 9(2).
+        02 FILLER PIC X VALUE "-".
+        02 WS-RPT-EDIT-SSN-3 PIC 9(4).
+
+       01 RPT-HEADING.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "ACTION".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "EMP ID".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "BEFORE".
+        02 FILLER PIC X(87) VALUE SPACES.
+        02 FILLER PIC X(5) VALUE "AFTER".
+
+      * RPT-BEFORE/RPT-AFTER hold a fixed-column image of the fields a
+      * CHANGE can touch, each ref-modified into below by the FORMAT-
+      * BEFORE/AFTER paragraphs:
+      *   1-15  last name       36-52 title          70-80 SSN
+      *   17-31 first name      54-59 dept code      82-91 hire date
+      *   33-34 emp type        61-68 pay rate
+       01 RPT-DETAIL.
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 RPT-ACTION PIC X(8).
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 RPT-EMP-ID PIC 9(7).
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 RPT-BEFORE PIC X(91).
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 RPT-AFTER PIC X(91).
+
+       01 RPT-TOTAL-LINE.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(10) VALUE "ADDED:    ".
+        02 RPT-ADD-TOTAL PIC ZZ,ZZ9.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(10) VALUE "CHANGED:  ".
+        02 RPT-CHANGE-TOTAL PIC ZZ,ZZ9.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(10) VALUE "DELETED:  ".
+        02 RPT-DELETE-TOTAL PIC ZZ,ZZ9.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(10) VALUE "REJECTED: ".
+        02 RPT-REJECT-TOTAL PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+       SORT MASTR-SRTWK
+          ON ASCENDING KEY MS-EMP-ID
+          USING MASTR-RAW
+          GIVING MASTR-IN
+
+       SORT TRANS-SRTWK
+          ON ASCENDING KEY TS-EMP-ID
+          USING TRANS-RAW
+          GIVING TRANS-FILE
+
+       OPEN INPUT MASTR-IN, TRANS-FILE
+            OUTPUT MASTR-OUT, RPT-FILE.
+
+           WRITE RPT-REC FROM RPT-HEADING
+            AFTER ADVANCING PAGE.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+
+           READ MASTR-IN
+                AT END SET MASTR-IN-EOF TO TRUE
+           END-READ
+           READ TRANS-FILE
+                AT END SET TRANS-EOF TO TRUE
+           END-READ
+
+           PERFORM MERGE-MASTER-AND-TRANS
+             UNTIL MASTR-IN-EOF AND TRANS-EOF
+
+           PERFORM WRITE-RUN-TOTALS
+
+           CLOSE MASTR-IN, MASTR-OUT, TRANS-FILE, RPT-FILE
+           STOP RUN.
+
+      * Drives one step of the sequential match-merge between the
+      * master and the transaction file, keyed on EMP-ID. Whichever
+      * side has the lower key (an exhausted file sorts as WS-HIGH-ID)
+      * is the side that gets processed on this pass.
+        MERGE-MASTER-AND-TRANS.
+          PERFORM GET-MASTR-KEY
+          PERFORM GET-TRANS-KEY
+
+          EVALUATE TRUE
+             WHEN WS-TRANS-KEY < WS-MASTR-KEY
+                PERFORM APPLY-ADD-TRANS
+                PERFORM READ-NEXT-TRANS
+             WHEN WS-TRANS-KEY > WS-MASTR-KEY
+                WRITE MASTR-OUT-REC FROM MASTR-IN-REC
+                PERFORM READ-NEXT-MASTR
+             WHEN OTHER
+                PERFORM APPLY-MATCHED-TRANS
+                PERFORM READ-NEXT-TRANS
+                PERFORM READ-NEXT-MASTR
+          END-EVALUATE.
+
+      * WS-MASTR-KEY/WS-TRANS-KEY hold the comparison keys used by the
+      * merge above, defaulting to the high-value sentinel once a file
+      * is exhausted so it always sorts after any real EMP-ID
+        GET-MASTR-KEY.
+          IF MASTR-IN-EOF
+             MOVE WS-HIGH-ID TO WS-MASTR-KEY
+          ELSE
+             MOVE MI-EMP-ID TO WS-MASTR-KEY
+          END-IF.
+
+        GET-TRANS-KEY.
+          IF TRANS-EOF
+             MOVE WS-HIGH-ID TO WS-TRANS-KEY
+          ELSE
+             MOVE TR-EMP-ID TO WS-TRANS-KEY
+          END-IF.
+
+        READ-NEXT-MASTR.
+          IF NOT MASTR-IN-EOF
+             READ MASTR-IN
+                  AT END SET MASTR-IN-EOF TO TRUE
+             END-READ
+          END-IF.
+
+        READ-NEXT-TRANS.
+          IF NOT TRANS-EOF
+             READ TRANS-FILE
+                  AT END SET TRANS-EOF TO TRUE
+             END-READ
+          END-IF.
+
+      * A transaction with no matching master record on file - the
+      * only valid action here is ADD; CHANGE/DELETE against an
+      * EMP-ID that does not exist is rejected onto the report
+        APPLY-ADD-TRANS.
+          MOVE SPACES TO RPT-DETAIL
+          EVALUATE TRUE
+             WHEN TR-IS-ADD AND TR-EMP-ID = WS-LAST-ADDED-ID
+                MOVE "REJECTED" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                MOVE SPACES TO RPT-BEFORE
+                MOVE "ADD REJECTED - DUPLICATE EMP ID" TO RPT-AFTER
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-REJECT-COUNT
+             WHEN TR-IS-ADD
+                MOVE TR-EMP-ID TO WS-NEW-EMP-ID
+                MOVE TR-EMP-L-NAME TO WS-NEW-EMP-L-NAME
+                MOVE TR-EMP-F-NAME TO WS-NEW-EMP-F-NAME
+                MOVE TR-EMP-TYPE TO WS-NEW-EMP-TYPE
+                MOVE TR-EMP-TITLE TO WS-NEW-EMP-TITLE
+                MOVE TR-EMP-SSN-1 TO WS-NEW-EMP-SSN-1
+                MOVE TR-EMP-SSN-2 TO WS-NEW-EMP-SSN-2
+                MOVE TR-EMP-SSN-3 TO WS-NEW-EMP-SSN-3
+                MOVE TR-EMP-DEPT-CODE TO WS-NEW-EMP-DEPT-CODE
+                MOVE TR-EMP-PAY-RATE TO WS-NEW-EMP-PAY-RATE
+                MOVE TR-EMP-DATE-M TO WS-NEW-EMP-DATE-M
+                MOVE TR-EMP-DATE-D TO WS-NEW-EMP-DATE-D
+                MOVE TR-EMP-DATE-Y TO WS-NEW-EMP-DATE-Y
+                WRITE MASTR-OUT-REC FROM WS-NEW-MASTR-REC
+                MOVE "ADD" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                MOVE SPACES TO RPT-BEFORE
+                PERFORM FORMAT-AFTER-FROM-NEW-MASTR
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-ADD-COUNT
+                MOVE TR-EMP-ID TO WS-LAST-ADDED-ID
+             WHEN OTHER
+                MOVE "REJECTED" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                MOVE SPACES TO RPT-BEFORE
+                MOVE "NO MATCHING MASTER RECORD ON FILE" TO RPT-AFTER
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-REJECT-COUNT
+          END-EVALUATE.
+
+      * A transaction whose EMP-ID matches the current master record -
+      * CHANGE updates the fields the transaction carries and keeps
+      * the record, DELETE drops it, a second ADD against an existing
+      * EMP-ID is rejected as a duplicate, and anything in TR-ACTION
+      * other than the three valid codes (A/C/D) is rejected as invalid
+      * input rather than mislabeled as one of the above
+        APPLY-MATCHED-TRANS.
+          MOVE SPACES TO RPT-DETAIL
+          EVALUATE TRUE
+             WHEN TR-IS-CHANGE
+                PERFORM FORMAT-BEFORE-FROM-MASTR-IN
+                MOVE TR-EMP-L-NAME TO MI-EMP-L-NAME
+                MOVE TR-EMP-F-NAME TO MI-EMP-F-NAME
+                MOVE TR-EMP-TYPE TO MI-EMP-TYPE
+                MOVE TR-EMP-TITLE TO MI-EMP-TITLE
+                MOVE TR-EMP-SSN-1 TO MI-EMP-SSN-1
+                MOVE TR-EMP-SSN-2 TO MI-EMP-SSN-2
+                MOVE TR-EMP-SSN-3 TO MI-EMP-SSN-3
+                MOVE TR-EMP-DEPT-CODE TO MI-EMP-DEPT-CODE
+                MOVE TR-EMP-PAY-RATE TO MI-EMP-PAY-RATE
+                MOVE TR-EMP-DATE-M TO MI-EMP-DATE-M
+                MOVE TR-EMP-DATE-D TO MI-EMP-DATE-D
+                MOVE TR-EMP-DATE-Y TO MI-EMP-DATE-Y
+                WRITE MASTR-OUT-REC FROM MASTR-IN-REC
+                MOVE "CHANGE" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                PERFORM FORMAT-AFTER-FROM-MASTR-IN
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-CHANGE-COUNT
+             WHEN TR-IS-DELETE
+                PERFORM FORMAT-BEFORE-FROM-MASTR-IN
+                MOVE "DELETE" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                MOVE SPACES TO RPT-AFTER
+                MOVE "RECORD REMOVED" TO RPT-AFTER
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-DELETE-COUNT
+             WHEN TR-IS-ADD
+                WRITE MASTR-OUT-REC FROM MASTR-IN-REC
+                MOVE "REJECTED" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                MOVE SPACES TO RPT-BEFORE
+                MOVE "ADD REJECTED - DUPLICATE EMP ID" TO RPT-AFTER
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-REJECT-COUNT
+             WHEN OTHER
+                WRITE MASTR-OUT-REC FROM MASTR-IN-REC
+                MOVE "REJECTED" TO RPT-ACTION
+                MOVE TR-EMP-ID TO RPT-EMP-ID
+                MOVE SPACES TO RPT-BEFORE
+                MOVE "INVALID ACTION CODE" TO RPT-AFTER
+                PERFORM WRITE-CHANGE-LINE
+                ADD 1 TO WS-REJECT-COUNT
+          END-EVALUATE.
+
+        FORMAT-BEFORE-FROM-MASTR-IN.
+          MOVE MI-EMP-L-NAME TO RPT-BEFORE(1:15)
+          MOVE MI-EMP-F-NAME TO RPT-BEFORE(17:15)
+          MOVE MI-EMP-TYPE TO RPT-BEFORE(33:2)
+          MOVE MI-EMP-TITLE TO RPT-BEFORE(36:17)
+          MOVE MI-EMP-DEPT-CODE TO RPT-BEFORE(54:6)
+          MOVE MI-EMP-PAY-RATE TO WS-RPT-EDIT-RATE
+          MOVE WS-RPT-EDIT-RATE TO RPT-BEFORE(61:8)
+          MOVE MI-EMP-SSN-1 TO WS-RPT-EDIT-SSN-1
+          MOVE MI-EMP-SSN-2 TO WS-RPT-EDIT-SSN-2
+          MOVE MI-EMP-SSN-3 TO WS-RPT-EDIT-SSN-3
+          MOVE WS-RPT-EDIT-SSN TO RPT-BEFORE(70:11)
+          MOVE MI-EMP-DATE-M TO RPT-BEFORE(82:2)
+          MOVE "/" TO RPT-BEFORE(84:1)
+          MOVE MI-EMP-DATE-D TO RPT-BEFORE(85:2)
+          MOVE "/" TO RPT-BEFORE(87:1)
+          MOVE MI-EMP-DATE-Y TO RPT-BEFORE(88:4).
+
+        FORMAT-AFTER-FROM-MASTR-IN.
+          MOVE MI-EMP-L-NAME TO RPT-AFTER(1:15)
+          MOVE MI-EMP-F-NAME TO RPT-AFTER(17:15)
+          MOVE MI-EMP-TYPE TO RPT-AFTER(33:2)
+          MOVE MI-EMP-TITLE TO RPT-AFTER(36:17)
+          MOVE MI-EMP-DEPT-CODE TO RPT-AFTER(54:6)
+          MOVE MI-EMP-PAY-RATE TO WS-RPT-EDIT-RATE
+          MOVE WS-RPT-EDIT-RATE TO RPT-AFTER(61:8)
+          MOVE MI-EMP-SSN-1 TO WS-RPT-EDIT-SSN-1
+          MOVE MI-EMP-SSN-2 TO WS-RPT-EDIT-SSN-2
+          MOVE MI-EMP-SSN-3 TO WS-RPT-EDIT-SSN-3
+          MOVE WS-RPT-EDIT-SSN TO RPT-AFTER(70:11)
+          MOVE MI-EMP-DATE-M TO RPT-AFTER(82:2)
+          MOVE "/" TO RPT-AFTER(84:1)
+          MOVE MI-EMP-DATE-D TO RPT-AFTER(85:2)
+          MOVE "/" TO RPT-AFTER(87:1)
+          MOVE MI-EMP-DATE-Y TO RPT-AFTER(88:4).
+
+        FORMAT-AFTER-FROM-NEW-MASTR.
+          MOVE WS-NEW-EMP-L-NAME TO RPT-AFTER(1:15)
+          MOVE WS-NEW-EMP-F-NAME TO RPT-AFTER(17:15)
+          MOVE WS-NEW-EMP-TYPE TO RPT-AFTER(33:2)
+          MOVE WS-NEW-EMP-TITLE TO RPT-AFTER(36:17)
+          MOVE WS-NEW-EMP-DEPT-CODE TO RPT-AFTER(54:6)
+          MOVE WS-NEW-EMP-PAY-RATE TO WS-RPT-EDIT-RATE
+          MOVE WS-RPT-EDIT-RATE TO RPT-AFTER(61:8)
+          MOVE WS-NEW-EMP-SSN-1 TO WS-RPT-EDIT-SSN-1
+          MOVE WS-NEW-EMP-SSN-2 TO WS-RPT-EDIT-SSN-2
+          MOVE WS-NEW-EMP-SSN-3 TO WS-RPT-EDIT-SSN-3
+          MOVE WS-RPT-EDIT-SSN TO RPT-AFTER(70:11)
+          MOVE WS-NEW-EMP-DATE-M TO RPT-AFTER(82:2)
+          MOVE "/" TO RPT-AFTER(84:1)
+          MOVE WS-NEW-EMP-DATE-D TO RPT-AFTER(85:2)
+          MOVE "/" TO RPT-AFTER(87:1)
+          MOVE WS-NEW-EMP-DATE-Y TO RPT-AFTER(88:4).
+
+        WRITE-CHANGE-LINE.
+          WRITE RPT-REC FROM RPT-DETAIL
+          AFTER ADVANCING 2 LINES
+          ADD 1 TO WS-TRANS-COUNT.
+
+        WRITE-RUN-TOTALS.
+          MOVE WS-ADD-COUNT TO RPT-ADD-TOTAL
+          MOVE WS-CHANGE-COUNT TO RPT-CHANGE-TOTAL
+          MOVE WS-DELETE-COUNT TO RPT-DELETE-TOTAL
+          MOVE WS-REJECT-COUNT TO RPT-REJECT-TOTAL
+          WRITE RPT-REC FROM RPT-TOTAL-LINE
+          AFTER ADVANCING 2 LINES.
